@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author: Vince Jevy B. Tapdasan
+      * Date: December 9, 2025
+      * Purpose: End-of-day report that walks the persisted stack
+      *          contents (STACKFIL) from top to bottom and prints each
+      *          element with its position, without disturbing the
+      *          stack itself.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2025-12-12  VJT  OPEN-FILES now checks STACK-FILE-STATUS and
+      *                    tells a genuine STACKFIL open failure (bad
+      *                    DD, permissions) apart from the file simply
+      *                    not existing yet, instead of both cases
+      *                    printing an indistinguishable "STACK IS
+      *                    EMPTY."
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STACK-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STACK-FILE ASSIGN TO "STACKFIL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STACK-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "STACKRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STACK-FILE.
+       01  STACK-FILE-REC          PIC X(20).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 STACK-FILE-STATUS  PIC XX.
+       77 REPORT-FILE-STATUS PIC XX.
+
+       77 RPT-MAX-CAPACITY   PIC 9(4) VALUE 9999.
+       77 RPT-COUNT          PIC 9(4) VALUE 0.
+       01 RPT-ARR.
+          05 RPT-ELEM OCCURS 9999 TIMES PIC X(20).
+
+       77 RPT-EOF-SW         PIC X VALUE "N".
+          88 RPT-EOF                 VALUE "Y".
+       77 RPT-IDX            PIC 9(4).
+
+      *> Set when STACKFIL fails to open for any reason other than not
+      *> existing yet, so WRITE-REPORT does not print "STACK IS EMPTY"
+      *> for what is actually an I/O error.
+       77 RPT-LOAD-ERROR-SW  PIC X VALUE "N".
+          88 RPT-LOAD-ERROR          VALUE "Y".
+
+       01 RPT-HEADER-LINE1   PIC X(50)
+              VALUE "END-OF-DAY STACK CONTENTS REPORT".
+       01 RPT-HEADER-LINE2   PIC X(50)
+              VALUE "------------------------------------------------".
+       01 RPT-EMPTY-LINE     PIC X(30)
+              VALUE "STACK IS EMPTY - NO ELEMENTS.".
+       01 RPT-ERROR-LINE     PIC X(50)
+              VALUE "STACKFIL OPEN ERROR - REPORT NOT RELIABLE.".
+
+       01 RPT-DETAIL-LINE.
+          05 FILLER          PIC X(9)  VALUE "POSITION ".
+          05 RPT-POS         PIC ZZZ9.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 FILLER          PIC X(7)  VALUE "VALUE: ".
+          05 RPT-VALUE       PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF REPORT-FILE-STATUS = "00"
+               PERFORM LOAD-STACK-CONTENTS
+               PERFORM WRITE-REPORT
+           ELSE
+               DISPLAY "UNABLE TO OPEN STACKRPT - STATUS "
+                   REPORT-FILE-STATUS
+           END-IF
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT STACK-FILE
+           IF STACK-FILE-STATUS NOT = "00"
+                   AND STACK-FILE-STATUS NOT = "35"
+               DISPLAY "UNABLE TO OPEN STACKFIL - STATUS "
+                   STACK-FILE-STATUS
+               SET RPT-LOAD-ERROR TO TRUE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           .
+
+       LOAD-STACK-CONTENTS.
+           IF STACK-FILE-STATUS = "00"
+               PERFORM READ-STACK-ELEM UNTIL RPT-EOF
+           END-IF
+           .
+
+       READ-STACK-ELEM.
+           READ STACK-FILE
+               AT END
+                   SET RPT-EOF TO TRUE
+               NOT AT END
+                   IF RPT-COUNT < RPT-MAX-CAPACITY
+                       ADD 1 TO RPT-COUNT
+                       MOVE STACK-FILE-REC TO RPT-ELEM(RPT-COUNT)
+                   END-IF
+           END-READ
+           .
+
+       WRITE-REPORT.
+           MOVE RPT-HEADER-LINE1 TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE RPT-HEADER-LINE2 TO REPORT-REC
+           WRITE REPORT-REC
+
+           IF RPT-LOAD-ERROR
+               MOVE RPT-ERROR-LINE TO REPORT-REC
+               WRITE REPORT-REC
+           ELSE
+               IF RPT-COUNT = 0
+                   MOVE RPT-EMPTY-LINE TO REPORT-REC
+                   WRITE REPORT-REC
+               ELSE
+                   PERFORM WRITE-DETAIL-LINE
+                       VARYING RPT-IDX FROM RPT-COUNT BY -1
+                       UNTIL RPT-IDX < 1
+               END-IF
+           END-IF
+           .
+
+       WRITE-DETAIL-LINE.
+           MOVE RPT-IDX TO RPT-POS
+           MOVE RPT-ELEM(RPT-IDX) TO RPT-VALUE
+           MOVE RPT-DETAIL-LINE TO REPORT-REC
+           WRITE REPORT-REC
+           .
+
+       CLOSE-FILES.
+           CLOSE STACK-FILE
+           CLOSE REPORT-FILE
+           .
