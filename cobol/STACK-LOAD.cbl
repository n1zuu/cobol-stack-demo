@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author: Vince Jevy B. Tapdasan
+      * Date: December 9, 2025
+      * Purpose: Batch driver that reads a sequential transaction file
+      *          and pushes each record onto the stack by calling the
+      *          STACK subprogram, so end-of-day volume can be loaded
+      *          without an operator keying it in one record at a time.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2025-12-10  VJT  Now tracks how far into TRANSIN this run has
+      *                    gotten in LOADCKPT, and forces STACKFIL to
+      *                    reflect each push immediately, so a rerun
+      *                    after a mid-batch abend skips what was
+      *                    already applied instead of re-pushing the
+      *                    whole file from the beginning.
+      *   2025-12-12  VJT  PUSH-TRANSACTION now branches on the numeric
+      *                    WS-RETURN-CODE instead of comparing WS-STATUS
+      *                    text, and reports a failed LOADCKPT open or
+      *                    a failed post-push flush instead of letting
+      *                    either fall through silently.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STACK-LOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT LOAD-CKPT-FILE ASSIGN TO "LOADCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC        PIC X(20).
+
+       FD  LOAD-CKPT-FILE.
+       01  CKPT-REC.
+           05 CKPT-APPLIED-COUNT  PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 WS-TRANS-STATUS   PIC XX.
+       77 WS-EOF-SW         PIC X VALUE "N".
+          88 WS-EOF                 VALUE "Y".
+
+       77 WS-OPERATION      PIC X(10) VALUE "PUSH".
+       77 WS-TXN-DATA       PIC X(20).
+       77 WS-STATUS         PIC X(20).
+       77 WS-RETURN-CODE    PIC 9(2).
+
+       77 WS-REC-COUNT      PIC 9(6) VALUE 0.
+       77 WS-REJECT-COUNT   PIC 9(6) VALUE 0.
+
+      *> Restart position within TRANSIN.  WS-SKIP-COUNT is however
+      *> many records a prior, abended run already got through, read
+      *> back from LOADCKPT; WS-SKIP-IDX drives skipping past them.
+       77 WS-CKPT-STATUS    PIC XX.
+       77 WS-SKIP-COUNT     PIC 9(6) VALUE 0.
+       77 WS-SKIP-IDX       PIC 9(6).
+       77 WS-APPLIED-COUNT  PIC 9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-CHECKPOINT
+           PERFORM SKIP-PROCESSED-RECORDS
+           PERFORM READ-AND-LOAD UNTIL WS-EOF
+           PERFORM CLOSE-FILES
+           PERFORM TERMINATE-STACK
+           PERFORM DISPLAY-SUMMARY
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TRANSIN - STATUS "
+                   WS-TRANS-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           .
+
+       LOAD-CHECKPOINT.
+      *> Pick up where a prior, abended run left off, if LOADCKPT
+      *> shows one ever ran against this TRANSIN.
+           OPEN INPUT LOAD-CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ LOAD-CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-APPLIED-COUNT TO WS-SKIP-COUNT
+               END-READ
+               CLOSE LOAD-CKPT-FILE
+           END-IF
+           .
+
+       SKIP-PROCESSED-RECORDS.
+           PERFORM SKIP-ONE-RECORD
+               VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-SKIP-COUNT OR WS-EOF
+           .
+
+       SKIP-ONE-RECORD.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           .
+
+       READ-AND-LOAD.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM PUSH-TRANSACTION
+           END-READ
+           .
+
+       PUSH-TRANSACTION.
+           MOVE TRANSACTION-REC TO WS-TXN-DATA
+           MOVE "PUSH" TO WS-OPERATION
+           CALL "STACK" USING WS-OPERATION WS-TXN-DATA WS-STATUS
+               WS-RETURN-CODE
+
+           ADD 1 TO WS-REC-COUNT
+           IF WS-RETURN-CODE NOT = 0
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "REJECTED: " WS-TXN-DATA " STATUS: " WS-STATUS
+           ELSE
+               PERFORM FLUSH-STACK-STATE
+               IF WS-RETURN-CODE NOT = 0
+                   DISPLAY "FLUSH FAILED: " WS-TXN-DATA " STATUS: "
+                       WS-STATUS
+               END-IF
+           END-IF
+
+           PERFORM SAVE-LOAD-POSITION
+           .
+
+       FLUSH-STACK-STATE.
+      *> Force this push onto STACKFIL right away rather than waiting
+      *> on STACK's own periodic checkpoint, so SAVE-LOAD-POSITION
+      *> below never marks a record as applied before it is actually
+      *> safe on disk.
+           MOVE "TERM" TO WS-OPERATION
+           CALL "STACK" USING WS-OPERATION WS-TXN-DATA WS-STATUS
+               WS-RETURN-CODE
+           .
+
+       SAVE-LOAD-POSITION.
+      *> Remember how far into TRANSIN this run has gotten so a rerun
+      *> after an abend can skip what was already applied instead of
+      *> reprocessing the whole file from the beginning.
+           COMPUTE WS-APPLIED-COUNT = WS-SKIP-COUNT + WS-REC-COUNT
+           OPEN OUTPUT LOAD-CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               MOVE WS-APPLIED-COUNT TO CKPT-APPLIED-COUNT
+               WRITE CKPT-REC
+               CLOSE LOAD-CKPT-FILE
+           ELSE
+               DISPLAY "UNABLE TO OPEN LOADCKPT - STATUS "
+                   WS-CKPT-STATUS
+           END-IF
+           .
+
+       CLOSE-FILES.
+           CLOSE TRANSACTION-FILE
+           .
+
+       TERMINATE-STACK.
+      *> Force a final save of the stack contents so this run's
+      *> pushes are on STACKFIL even if the last few fell short of a
+      *> checkpoint interval.
+           MOVE "TERM" TO WS-OPERATION
+           CALL "STACK" USING WS-OPERATION WS-TXN-DATA WS-STATUS
+               WS-RETURN-CODE
+           .
+
+       DISPLAY-SUMMARY.
+           DISPLAY "STACK-LOAD TRANSACTIONS READ:     " WS-REC-COUNT
+           DISPLAY "STACK-LOAD TRANSACTIONS REJECTED: " WS-REJECT-COUNT
+           .
