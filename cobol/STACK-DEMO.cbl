@@ -4,6 +4,15 @@
       * Purpose: To demonstrate the Stack data structure in COBOL using
       *          standard arrays (non-dynamic).
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2025-12-09  VJT  Added LIST option to show every element on
+      *                    the stack, top to bottom, without popping.
+      *   2025-12-11  VJT  DO-PUSH now rejects an all-spaces
+      *                    WS-INPUT-DATA and a value identical to the
+      *                    current top element, instead of letting
+      *                    blank keystrokes and fumbled double entry
+      *                    straight onto the stack.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STACK-DEMO.
@@ -22,6 +31,7 @@
           05 STACK-ELEM OCCURS 10 TIMES PIC X(20).
 
        77 WS-STATUS PIC X(20).
+       77 WS-LIST-IDX PIC 9(3).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -50,8 +60,9 @@
            DISPLAY "2. POP  - Remove element from stack"
            DISPLAY "3. PEEK - View top element"
            DISPLAY "4. EXIT - Quit program"
+           DISPLAY "5. LIST - Show all elements"
            DISPLAY "================================"
-           DISPLAY "Enter your choice (1-4): " WITH NO ADVANCING.
+           DISPLAY "Enter your choice (1-5): " WITH NO ADVANCING.
 
        GET-CHOICE.
            ACCEPT WS-CHOICE.
@@ -69,9 +80,11 @@
                    DISPLAY "Exiting program..."
                    MOVE 'N' TO WS-CONTINUE
                    EXIT PARAGRAPH
+               WHEN "5"
+                   PERFORM LIST-OPERATION
                WHEN OTHER
                    DISPLAY " "
-                   DISPLAY "Invalid choice! Please select 1-4."
+                   DISPLAY "Invalid choice! Please select 1-5."
            END-EVALUATE.
 
        PUSH-OPERATION.
@@ -105,6 +118,21 @@
                DISPLAY "Top element: " WS-INPUT-DATA
            END-IF.
 
+       LIST-OPERATION.
+           DISPLAY " "
+           IF STACK-TOP = 0
+               DISPLAY "Stack is empty."
+           ELSE
+               DISPLAY "Stack contents (top to bottom):"
+               PERFORM DISPLAY-STACK-ELEM
+                   VARYING WS-LIST-IDX FROM STACK-TOP BY -1
+                   UNTIL WS-LIST-IDX < 1
+           END-IF.
+
+       DISPLAY-STACK-ELEM.
+           DISPLAY "  " WS-LIST-IDX ": " STACK-ELEM(WS-LIST-IDX)
+           .
+
        STACK-SECTION SECTION.
        DO-PUSH.
            IF STACK-TOP = STACK-MAX
@@ -112,6 +140,16 @@
                EXIT PARAGRAPH
            END-IF
 
+           IF WS-INPUT-DATA = SPACES
+               MOVE "BLANK REJECTED" TO WS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF STACK-TOP > 0 AND WS-INPUT-DATA = STACK-ELEM(STACK-TOP)
+               MOVE "DUPLICATE REJECTED" TO WS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
            ADD 1 TO STACK-TOP
            MOVE WS-INPUT-DATA TO STACK-ELEM(STACK-TOP)
            MOVE "OK" TO WS-STATUS
