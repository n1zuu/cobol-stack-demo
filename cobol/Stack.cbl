@@ -3,24 +3,172 @@
       * Date: November 29, 2025
       * Purpose: To demonstrate the program structure of a stack in COBOL
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2025-12-03  VJT  Stack contents now persist to STACKFIL so
+      *                    in-flight work survives into the next job
+      *                    step instead of evaporating when the run
+      *                    ends. Loaded once at first use, saved after
+      *                    every successful PUSH/POP.
+      *   2025-12-03  VJT  STACK-MAX is now read from a STACKCFG
+      *                    control card at start of run instead of a
+      *                    hardcoded literal; STACK-ARR sized
+      *                    DEPENDING ON it.
+      *   2025-12-04  VJT  Added AUDITLOG trail: every successful PUSH
+      *                    or POP writes operation/data/timestamp/user.
+      *   2025-12-05  VJT  Added numeric LK-RETURN-CODE alongside
+      *                    LK-STATUS for calling programs.
+      *   2025-12-05  VJT  Added SIZE operation (non-destructive count).
+      *   2025-12-08  VJT  Added DRAIN operation - flushes STACK-ARR to
+      *                    DRAINOUT and resets STACK-TOP in one call.
+      *   2025-12-08  VJT  DO-PUSH/DO-POP now checkpoint STACKFIL every
+      *                    N operations (STACK-CKPT-INTERVAL, also on
+      *                    the STACKCFG control card) instead of saving
+      *                    after every single call, so a rerun after a
+      *                    mid-batch abend can reload and resume rather
+      *                    than reprocessing from the start; a new TERM
+      *                    operation forces a final save at end of run
+      *                    (reconciles with the STACKFIL persistence
+      *                    work above - one file, one save routine,
+      *                    triggered either periodically or on demand).
+      *   2025-12-10  VJT  DO-DRAIN now checks DRAIN-FILE-STATUS before
+      *                    writing and logs each drained element to
+      *                    AUDITLOG, same as PUSH/POP - draining is just
+      *                    N pops in a row and was leaving no trace.
+      *                    WRITE-AUDIT-RECORD now takes its value from
+      *                    AUD-DATA-VALUE instead of reading LK-DATA
+      *                    directly, so callers other than PUSH/POP can
+      *                    log without disturbing the linkage parameter.
+      *   2025-12-10  VJT  LOAD-STACK-ELEM now counts STACKFIL records
+      *                    that don't fit under this run's STACK-MAX
+      *                    and logs the shortfall to AUDITLOG instead of
+      *                    dropping them with no trace.
+      *   2025-12-11  VJT  DO-PUSH now rejects an all-spaces LK-DATA and
+      *                    a value identical to the current top element,
+      *                    ahead of the ADD 1 TO STACK-TOP, instead of
+      *                    letting blank keystrokes and fumbled double
+      *                    entry straight onto the stack.
+      *   2025-12-11  VJT  WRITE-AUDIT-RECORD now checks AUDIT-FILE-
+      *                    STATUS after its OPEN OUTPUT fallback and
+      *                    reports the failure instead of writing blind.
+      *   2025-12-12  VJT  SAVE-STACK-STATE now reports a failed OPEN
+      *                    OUTPUT instead of returning silently; its
+      *                    callers (CHECKPOINT-STACK, DO-TERM, DO-DRAIN)
+      *                    check STACK-FILE-STATUS afterward and turn a
+      *                    failed save into LK-RETURN-CODE 32 instead of
+      *                    reporting OK for a checkpoint that never made
+      *                    it to STACKFIL.
+      *   2025-12-12  VJT  WRITE-AUDIT-RECORD's OPEN EXTEND fallback now
+      *                    only opens OUTPUT when EXTEND fails because
+      *                    AUDITLOG doesn't exist yet (status 35); any
+      *                    other EXTEND failure is left alone instead of
+      *                    truncating an audit trail that already exists.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STACK.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STACK-CFG-FILE ASSIGN TO "STACKCFG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STACK-CFG-STATUS.
+
+           SELECT STACK-FILE ASSIGN TO "STACKFIL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STACK-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT DRAIN-FILE ASSIGN TO "DRAINOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DRAIN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STACK-CFG-FILE.
+       01  CFG-RECORD.
+           05 CFG-MAX-SIZE        PIC 9(4).
+           05 FILLER              PIC X(1).
+           05 CFG-CKPT-INTERVAL   PIC 9(4).
+
+       FD  STACK-FILE.
+       01  STACK-FILE-REC         PIC X(20).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUD-OPERATION       PIC X(10).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 AUD-DATA            PIC X(20).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 AUD-DATE            PIC X(8).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 AUD-TIME            PIC X(8).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 AUD-USER-ID         PIC X(8).
+
+       FD  DRAIN-FILE.
+       01  DRAIN-REC              PIC X(20).
+
        WORKING-STORAGE SECTION.
-       77 STACK-MAX      PIC 9(3) VALUE 10.
-       77 STACK-TOP      PIC 9(3) VALUE 0.
+      *> Stack capacity and current contents.  STACK-MAX is loaded from
+      *> the STACKCFG control card at first use; STACK-MAX-LIMIT is the
+      *> compile-time upper bound the table can grow to.
+       77 STACK-MAX-LIMIT   PIC 9(4) VALUE 9999.
+       77 STACK-MAX         PIC 9(4) VALUE 10.
+       77 STACK-TOP         PIC 9(4) VALUE 0.
        01 STACK-ARR.
-       05 STACK-ELEM OCCURS 10 TIMES
-                         PIC X(20).
+          05 STACK-ELEM OCCURS 1 TO 9999 TIMES
+             DEPENDING ON STACK-MAX
+             PIC X(20).
+
+      *> One-time initialization switch - reloads any persisted stack
+      *> contents the first time this program is used in a run.
+       77 STACK-INIT-SW  PIC X VALUE "N".
+          88 STACK-INITIALIZED       VALUE "Y".
+
+       77 STACK-CFG-STATUS   PIC XX.
+       77 STACK-FILE-STATUS  PIC XX.
+       77 AUDIT-FILE-STATUS  PIC XX.
+       77 DRAIN-FILE-STATUS  PIC XX.
+
+      *> Checkpoint / restart controls.
+       77 STACK-OP-COUNT      PIC 9(6) VALUE 0.
+       77 STACK-CKPT-INTERVAL PIC 9(4) VALUE 5.
+
+      *> Number of STACKFIL records that didn't fit under this run's
+      *> STACK-MAX and had to be left off the reloaded stack.
+       77 STACK-TRUNC-COUNT  PIC 9(4) VALUE 0.
+
+      *> Scratch fields used to build the audit trail entry.
+       77 AUD-OP-CODE        PIC X(10).
+       77 AUD-DATA-VALUE     PIC X(20).
+       77 WS-AUDIT-DATE      PIC X(8).
+       77 WS-AUDIT-TIME      PIC X(8).
+       77 WS-OPERATOR-ID     PIC X(8).
+       77 STACK-EOF-SW       PIC X VALUE "N".
+          88 STACK-EOF               VALUE "Y".
+       77 STACK-SAVE-IDX     PIC 9(4).
 
        LINKAGE SECTION.
-       01 LK-OPERATION   PIC X(10).   *> stack operations
-       01 LK-DATA        PIC X(20).   *> input/output element
-       01 LK-STATUS      PIC X(20).   *> return status
+      *> LK-RETURN-CODE values: 0=OK  4=EMPTY  8=FULL  16=INVALID OP
+      *> 20=DRAIN FILE ERROR  24=BLANK REJECTED  28=DUPLICATE REJECTED
+      *> 32=STACK SAVE ERROR
+       01 LK-OPERATION    PIC X(10).   *> stack operations
+       01 LK-DATA         PIC X(20).   *> input/output element
+       01 LK-STATUS       PIC X(20).   *> return status
+       01 LK-RETURN-CODE  PIC 9(2).    *> numeric status - see above
+
+       PROCEDURE DIVISION USING LK-OPERATION LK-DATA LK-STATUS
+               LK-RETURN-CODE.
+           IF NOT STACK-INITIALIZED
+               PERFORM LOAD-CONFIG
+               PERFORM LOAD-STACK-STATE
+               MOVE "Y" TO STACK-INIT-SW
+           END-IF
 
-       PROCEDURE DIVISION USING LK-OPERATION LK-DATA LK-STATUS.
            EVALUATE LK-OPERATION
                WHEN "PUSH"
                    PERFORM DO-PUSH
@@ -28,8 +176,15 @@
                    PERFORM DO-POP
                WHEN "PEEK"
                    PERFORM DO-PEEK
+               WHEN "SIZE"
+                   PERFORM DO-SIZE
+               WHEN "DRAIN"
+                   PERFORM DO-DRAIN
+               WHEN "TERM"
+                   PERFORM DO-TERM
                WHEN OTHER
                    MOVE "INVALID OP" TO LK-STATUS
+                   MOVE 16 TO LK-RETURN-CODE
            END-EVALUATE
        EXIT PROGRAM.
        STOP RUN.
@@ -37,17 +192,36 @@
        DO-PUSH.
            IF STACK-TOP = STACK-MAX
                MOVE "STACK FULL" TO LK-STATUS
+               MOVE 8 TO LK-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LK-DATA = SPACES
+               MOVE "BLANK REJECTED" TO LK-STATUS
+               MOVE 24 TO LK-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF STACK-TOP > 0 AND LK-DATA = STACK-ELEM(STACK-TOP)
+               MOVE "DUPLICATE REJECTED" TO LK-STATUS
+               MOVE 28 TO LK-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
            ADD 1 TO STACK-TOP
            MOVE LK-DATA TO STACK-ELEM(STACK-TOP)
            MOVE "OK" TO LK-STATUS
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE "PUSH" TO AUD-OP-CODE
+           MOVE LK-DATA TO AUD-DATA-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CHECKPOINT-STACK
            .
 
        DO-POP.
            IF STACK-TOP = 0
                MOVE "STACK EMPTY" TO LK-STATUS
+               MOVE 4 TO LK-RETURN-CODE
                MOVE SPACES TO LK-DATA
                EXIT PARAGRAPH
            END-IF
@@ -55,15 +229,214 @@
            MOVE STACK-ELEM(STACK-TOP) TO LK-DATA
            SUBTRACT 1 FROM STACK-TOP
            MOVE "OK" TO LK-STATUS
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE "POP" TO AUD-OP-CODE
+           MOVE LK-DATA TO AUD-DATA-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CHECKPOINT-STACK
            .
 
        DO-PEEK.
            IF STACK-TOP = 0
                MOVE "STACK EMPTY" TO LK-STATUS
+               MOVE 4 TO LK-RETURN-CODE
                MOVE SPACES TO LK-DATA
                EXIT PARAGRAPH
            END-IF
 
            MOVE STACK-ELEM(STACK-TOP) TO LK-DATA
            MOVE "OK" TO LK-STATUS
+           MOVE 0 TO LK-RETURN-CODE
+           .
+
+       DO-SIZE.
+      *> Non-destructive - returns the current depth without touching
+      *> STACK-ARR.
+           MOVE STACK-TOP TO LK-DATA
+           MOVE "OK" TO LK-STATUS
+           MOVE 0 TO LK-RETURN-CODE
+           .
+
+       DO-DRAIN.
+      *> Flushes every remaining element to DRAINOUT, top first, and
+      *> resets the stack to empty in one call.
+           OPEN OUTPUT DRAIN-FILE
+           IF DRAIN-FILE-STATUS NOT = "00"
+               MOVE "DRAIN FILE ERROR" TO LK-STATUS
+               MOVE 20 TO LK-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM DO-DRAIN-STEP UNTIL STACK-TOP = 0
+           CLOSE DRAIN-FILE
+
+           PERFORM SAVE-STACK-STATE
+           IF STACK-FILE-STATUS = "00"
+               MOVE 0 TO STACK-OP-COUNT
+               MOVE "OK" TO LK-STATUS
+               MOVE 0 TO LK-RETURN-CODE
+           ELSE
+               MOVE "STACK SAVE ERROR" TO LK-STATUS
+               MOVE 32 TO LK-RETURN-CODE
+           END-IF
+           .
+
+       DO-DRAIN-STEP.
+           MOVE STACK-ELEM(STACK-TOP) TO DRAIN-REC
+           MOVE STACK-ELEM(STACK-TOP) TO AUD-DATA-VALUE
+           MOVE "DRAIN" TO AUD-OP-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           WRITE DRAIN-REC
+           SUBTRACT 1 FROM STACK-TOP
+           .
+
+       DO-TERM.
+      *> A calling batch driver issues TERM once, at end of run, to
+      *> force a final unconditional save regardless of where the
+      *> checkpoint counter happens to be - this is what makes
+      *> STACKFIL a true end-of-run snapshot rather than a best-effort
+      *> checkpoint that could trail the last few operations.
+           PERFORM SAVE-STACK-STATE
+           IF STACK-FILE-STATUS = "00"
+               MOVE 0 TO STACK-OP-COUNT
+               MOVE "OK" TO LK-STATUS
+               MOVE 0 TO LK-RETURN-CODE
+           ELSE
+               MOVE "STACK SAVE ERROR" TO LK-STATUS
+               MOVE 32 TO LK-RETURN-CODE
+           END-IF
+           .
+
+       CHECKPOINT-STACK.
+      *> Overrides the OK that DO-PUSH/DO-POP already moved to
+      *> LK-STATUS/LK-RETURN-CODE if the periodic save behind it
+      *> fails, so a caller can't be told OK for an operation whose
+      *> checkpoint silently didn't make it to STACKFIL.
+           ADD 1 TO STACK-OP-COUNT
+           IF STACK-OP-COUNT >= STACK-CKPT-INTERVAL
+               PERFORM SAVE-STACK-STATE
+               IF STACK-FILE-STATUS = "00"
+                   MOVE 0 TO STACK-OP-COUNT
+               ELSE
+                   MOVE "STACK SAVE ERROR" TO LK-STATUS
+                   MOVE 32 TO LK-RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * Persistence - reloads whatever stack contents survived from the
+      * prior run the first time this program is used, and saves the
+      * full stack back out after every successful PUSH/POP.
+      ******************************************************************
+       LOAD-CONFIG.
+           MOVE 10 TO STACK-MAX
+           MOVE 5 TO STACK-CKPT-INTERVAL
+
+           OPEN INPUT STACK-CFG-FILE
+           IF STACK-CFG-STATUS = "00"
+               READ STACK-CFG-FILE
+                   NOT AT END
+                       IF CFG-MAX-SIZE > 0 AND
+                          CFG-MAX-SIZE NOT > STACK-MAX-LIMIT
+                           MOVE CFG-MAX-SIZE TO STACK-MAX
+                       END-IF
+                       IF CFG-CKPT-INTERVAL > 0
+                           MOVE CFG-CKPT-INTERVAL TO STACK-CKPT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE STACK-CFG-FILE
+           END-IF
+           .
+
+       LOAD-STACK-STATE.
+           MOVE 0 TO STACK-TOP
+           MOVE 0 TO STACK-TRUNC-COUNT
+           MOVE "N" TO STACK-EOF-SW
+
+           OPEN INPUT STACK-FILE
+           IF STACK-FILE-STATUS = "00"
+               PERFORM LOAD-STACK-ELEM UNTIL STACK-EOF
+               CLOSE STACK-FILE
+               IF STACK-TRUNC-COUNT > 0
+                   PERFORM WRITE-TRUNCATION-NOTICE
+               END-IF
+           END-IF
+           .
+
+       LOAD-STACK-ELEM.
+           READ STACK-FILE
+               AT END
+                   SET STACK-EOF TO TRUE
+               NOT AT END
+                   IF STACK-TOP < STACK-MAX
+                       ADD 1 TO STACK-TOP
+                       MOVE STACK-FILE-REC TO STACK-ELEM(STACK-TOP)
+                   ELSE
+                       ADD 1 TO STACK-TRUNC-COUNT
+                   END-IF
+           END-READ
+           .
+
+       SAVE-STACK-STATE.
+           OPEN OUTPUT STACK-FILE
+           IF STACK-FILE-STATUS = "00"
+               PERFORM SAVE-STACK-ELEM
+                   VARYING STACK-SAVE-IDX FROM 1 BY 1
+                   UNTIL STACK-SAVE-IDX > STACK-TOP
+               CLOSE STACK-FILE
+           ELSE
+               DISPLAY "UNABLE TO OPEN STACKFIL - STATUS "
+                   STACK-FILE-STATUS
+           END-IF
+           .
+
+       SAVE-STACK-ELEM.
+           MOVE STACK-ELEM(STACK-SAVE-IDX) TO STACK-FILE-REC
+           WRITE STACK-FILE-REC
+           .
+
+      ******************************************************************
+      * Audit trail - one line per successful PUSH/POP with what
+      * happened, when, and who was signed on to the job/terminal.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "35"
+      *> AUDITLOG doesn't exist yet - fine, create it. Any other
+      *> EXTEND failure (e.g. a concurrent job holding it) is left
+      *> alone rather than falling back to OUTPUT, which would
+      *> truncate whatever audit history already exists.
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN AUDITLOG - STATUS "
+                   AUDIT-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO AUDIT-REC
+           MOVE AUD-OP-CODE TO AUD-OPERATION
+           MOVE AUD-DATA-VALUE TO AUD-DATA
+           MOVE WS-AUDIT-DATE TO AUD-DATE
+           MOVE WS-AUDIT-TIME TO AUD-TIME
+           MOVE WS-OPERATOR-ID TO AUD-USER-ID
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE
+           .
+
+       WRITE-TRUNCATION-NOTICE.
+      *> STACKFIL held more elements than this run's STACK-MAX allows
+      *> (for example, STACKCFG fell back to the default after an
+      *> earlier run used a larger control-card value) - log it
+      *> instead of dropping the excess with no trace, so the
+      *> shortfall shows up when reconciling counts at end of day.
+           MOVE "TRUNCATE" TO AUD-OP-CODE
+           MOVE STACK-TRUNC-COUNT TO AUD-DATA-VALUE
+           PERFORM WRITE-AUDIT-RECORD
            .
