@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Author: Vince Jevy B. Tapdasan
+      * Date: December 10, 2025
+      * Purpose: Batch driver that issues a single DRAIN call against
+      *          the STACK subprogram, so cutoff cleanup empties the
+      *          stack to DRAINOUT in one step instead of an operator
+      *          looping STACK-DEMO's POP option by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STACK-DRAIN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPERATION      PIC X(10) VALUE "DRAIN".
+       77 WS-DATA           PIC X(20).
+       77 WS-STATUS         PIC X(20).
+       77 WS-RETURN-CODE    PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           CALL "STACK" USING WS-OPERATION WS-DATA WS-STATUS
+               WS-RETURN-CODE
+
+           PERFORM DISPLAY-SUMMARY
+           STOP RUN.
+
+       DISPLAY-SUMMARY.
+           DISPLAY "STACK-DRAIN STATUS:      " WS-STATUS
+           DISPLAY "STACK-DRAIN RETURN CODE: " WS-RETURN-CODE
+           .
