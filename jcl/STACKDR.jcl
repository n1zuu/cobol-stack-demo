@@ -0,0 +1,15 @@
+//STACKDR  JOB (ACCTNO),'STACK DRAIN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//* Flushes whatever is left on the stack to DRAINOUT and resets it
+//* to empty in one call, so cutoff cleanup doesn't require an
+//* operator looping STACK-DEMO's POP option by hand.
+//*
+//STEP010  EXEC PGM=STACK-DRAIN
+//STEPLIB  DD DSN=PROD.STACK.LOADLIB,DISP=SHR
+//STACKCFG DD DSN=PROD.STACK.CONTROL,DISP=SHR
+//STACKFIL DD DSN=PROD.STACK.STATE,DISP=OLD
+//AUDITLOG DD DSN=PROD.STACK.AUDITLOG,DISP=MOD
+//DRAINOUT DD DSN=PROD.STACK.DRAINOUT,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//
