@@ -0,0 +1,12 @@
+//STACKRPT JOB (ACCTNO),'STACK EOD REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//* Prints the current, non-destructive contents of the stack from
+//* top to bottom for end-of-day review before any cleanup run.
+//*
+//STEP010  EXEC PGM=STACK-RPT
+//STEPLIB  DD DSN=PROD.STACK.LOADLIB,DISP=SHR
+//STACKFIL DD DSN=PROD.STACK.STATE,DISP=SHR
+//STACKRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
