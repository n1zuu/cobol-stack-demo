@@ -0,0 +1,17 @@
+//STACKLD  JOB (ACCTNO),'STACK BULK LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//* Bulk-loads end-of-day PUSH transactions onto the stack by
+//* running STACK-LOAD, which CALLs the STACK subprogram once per
+//* input record.
+//*
+//STEP010  EXEC PGM=STACK-LOAD
+//STEPLIB  DD DSN=PROD.STACK.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.STACK.TRANIN,DISP=SHR
+//LOADCKPT DD DSN=PROD.STACK.LOADCKPT,DISP=OLD
+//STACKCFG DD DSN=PROD.STACK.CONTROL,DISP=SHR
+//STACKFIL DD DSN=PROD.STACK.STATE,DISP=OLD
+//AUDITLOG DD DSN=PROD.STACK.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
